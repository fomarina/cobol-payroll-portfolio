@@ -0,0 +1,76 @@
+      *****************************************************************
+      *  ACHREC.CPY                                                   *
+      *  NACHA-style ACH record, 94 bytes, used for every record in   *
+      *  ACH-FILE - file header, batch header, entry detail, batch    *
+      *  control, and file control all share one physical record     *
+      *  size and are told apart by ACH-RECORD-TYPE in position 1.    *
+      *****************************************************************
+       01  ACH-RECORD.
+           05  ACH-RECORD-TYPE     PIC X.
+           05  ACH-REST-OF-RECORD  PIC X(93).
+
+       01  ACH-FILE-HEADER REDEFINES ACH-RECORD.
+           05  FH-RECORD-TYPE      PIC X.
+           05  FH-PRIORITY-CODE    PIC X(2).
+           05  FH-DEST-ROUTING     PIC X(10).
+           05  FH-ORIGIN-ID        PIC X(10).
+           05  FH-CREATION-DATE    PIC 9(6).
+           05  FH-CREATION-TIME    PIC 9(4).
+           05  FH-FILE-ID-MODIFIER PIC X.
+           05  FH-RECORD-SIZE      PIC X(3).
+           05  FH-BLOCKING-FACTOR  PIC X(2).
+           05  FH-FORMAT-CODE      PIC X.
+           05  FH-DEST-NAME        PIC X(23).
+           05  FH-ORIGIN-NAME      PIC X(23).
+           05  FH-REFERENCE-CODE   PIC X(8).
+
+       01  ACH-BATCH-HEADER REDEFINES ACH-RECORD.
+           05  BH-RECORD-TYPE      PIC X.
+           05  BH-SERVICE-CLASS    PIC X(3).
+           05  BH-COMPANY-NAME     PIC X(16).
+           05  BH-COMPANY-DISC     PIC X(20).
+           05  BH-COMPANY-ID       PIC X(10).
+           05  BH-SEC-CODE         PIC X(3).
+           05  BH-ENTRY-DESC       PIC X(10).
+           05  BH-DESC-DATE        PIC X(6).
+           05  BH-EFFECTIVE-DATE   PIC 9(6).
+           05  BH-SETTLEMENT-DATE  PIC X(3).
+           05  BH-ORIGINATOR-STAT  PIC X.
+           05  BH-ORIGIN-DFI       PIC X(8).
+           05  BH-BATCH-NUMBER     PIC 9(7).
+
+       01  ACH-ENTRY-DETAIL REDEFINES ACH-RECORD.
+           05  ED-RECORD-TYPE      PIC X.
+           05  ED-TRANSACTION-CODE PIC X(2).
+           05  ED-RECEIVING-DFI    PIC X(8).
+           05  ED-CHECK-DIGIT      PIC X.
+           05  ED-DFI-ACCOUNT      PIC X(17).
+           05  ED-AMOUNT           PIC 9(8)V99.
+           05  ED-INDIVIDUAL-ID    PIC X(15).
+           05  ED-INDIVIDUAL-NAME  PIC X(22).
+           05  ED-DISCRETIONARY    PIC X(2).
+           05  ED-ADDENDA-IND      PIC X.
+           05  ED-TRACE-NUMBER     PIC 9(15).
+
+       01  ACH-BATCH-CONTROL REDEFINES ACH-RECORD.
+           05  BC-RECORD-TYPE      PIC X.
+           05  BC-SERVICE-CLASS    PIC X(3).
+           05  BC-ENTRY-COUNT      PIC 9(6).
+           05  BC-ENTRY-HASH       PIC 9(10).
+           05  BC-TOTAL-DEBIT      PIC 9(10)V99.
+           05  BC-TOTAL-CREDIT     PIC 9(10)V99.
+           05  BC-COMPANY-ID       PIC X(10).
+           05  BC-MESSAGE-AUTH     PIC X(19).
+           05  BC-RESERVED         PIC X(6).
+           05  BC-ORIGIN-DFI       PIC X(8).
+           05  BC-BATCH-NUMBER     PIC 9(7).
+
+       01  ACH-FILE-CONTROL REDEFINES ACH-RECORD.
+           05  FC-RECORD-TYPE      PIC X.
+           05  FC-BATCH-COUNT      PIC 9(6).
+           05  FC-BLOCK-COUNT      PIC 9(6).
+           05  FC-ENTRY-COUNT      PIC 9(8).
+           05  FC-ENTRY-HASH       PIC 9(10).
+           05  FC-TOTAL-DEBIT      PIC 9(10)V99.
+           05  FC-TOTAL-CREDIT     PIC 9(10)V99.
+           05  FC-RESERVED         PIC X(39).
