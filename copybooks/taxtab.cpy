@@ -0,0 +1,70 @@
+      *****************************************************************
+      *  TAXTAB.CPY                                                   *
+      *  Graduated withholding-tax bracket table, keyed by filing     *
+      *  status (S = Single, M = Married).  Ranges are per-pay-period *
+      *  gross pay, not annual income.  WS-TAX is computed as         *
+      *      TB-BASE-TAX + ((WS-GROSS-PAY - TB-INCOME-LOW) * TB-RATE) *
+      *  for the bracket whose range contains WS-GROSS-PAY.           *
+      *  Loaded via REDEFINES over VALUE-initialized FILLERs so the   *
+      *  table ships with the load module and needs no separate      *
+      *  table file.                                                  *
+      *****************************************************************
+       01  TAX-TABLE-VALUES.
+      *        --- SINGLE ---
+           05  FILLER PIC 9(7)V99 VALUE 0000000.00.
+           05  FILLER PIC 9(7)V99 VALUE 0000300.00.
+           05  FILLER PIC V999   VALUE .100.
+           05  FILLER PIC 9(7)V99 VALUE 0000000.00.
+           05  FILLER PIC 9(7)V99 VALUE 0000300.01.
+           05  FILLER PIC 9(7)V99 VALUE 0000700.00.
+           05  FILLER PIC V999   VALUE .120.
+           05  FILLER PIC 9(7)V99 VALUE 0000030.00.
+           05  FILLER PIC 9(7)V99 VALUE 0000700.01.
+           05  FILLER PIC 9(7)V99 VALUE 0001500.00.
+           05  FILLER PIC V999   VALUE .220.
+           05  FILLER PIC 9(7)V99 VALUE 0000078.00.
+           05  FILLER PIC 9(7)V99 VALUE 0001500.01.
+           05  FILLER PIC 9(7)V99 VALUE 0003000.00.
+           05  FILLER PIC V999   VALUE .240.
+           05  FILLER PIC 9(7)V99 VALUE 0000254.00.
+           05  FILLER PIC 9(7)V99 VALUE 0003000.01.
+           05  FILLER PIC 9(7)V99 VALUE 0005000.00.
+           05  FILLER PIC V999   VALUE .320.
+           05  FILLER PIC 9(7)V99 VALUE 0000614.00.
+           05  FILLER PIC 9(7)V99 VALUE 0005000.01.
+           05  FILLER PIC 9(7)V99 VALUE 9999999.99.
+           05  FILLER PIC V999   VALUE .350.
+           05  FILLER PIC 9(7)V99 VALUE 0001254.00.
+      *        --- MARRIED ---
+           05  FILLER PIC 9(7)V99 VALUE 0000000.00.
+           05  FILLER PIC 9(7)V99 VALUE 0000500.00.
+           05  FILLER PIC V999   VALUE .100.
+           05  FILLER PIC 9(7)V99 VALUE 0000000.00.
+           05  FILLER PIC 9(7)V99 VALUE 0000500.01.
+           05  FILLER PIC 9(7)V99 VALUE 0001200.00.
+           05  FILLER PIC V999   VALUE .120.
+           05  FILLER PIC 9(7)V99 VALUE 0000050.00.
+           05  FILLER PIC 9(7)V99 VALUE 0001200.01.
+           05  FILLER PIC 9(7)V99 VALUE 0002500.00.
+           05  FILLER PIC V999   VALUE .220.
+           05  FILLER PIC 9(7)V99 VALUE 0000134.00.
+           05  FILLER PIC 9(7)V99 VALUE 0002500.01.
+           05  FILLER PIC 9(7)V99 VALUE 0005000.00.
+           05  FILLER PIC V999   VALUE .240.
+           05  FILLER PIC 9(7)V99 VALUE 0000420.00.
+           05  FILLER PIC 9(7)V99 VALUE 0005000.01.
+           05  FILLER PIC 9(7)V99 VALUE 0008000.00.
+           05  FILLER PIC V999   VALUE .320.
+           05  FILLER PIC 9(7)V99 VALUE 0001020.00.
+           05  FILLER PIC 9(7)V99 VALUE 0008000.01.
+           05  FILLER PIC 9(7)V99 VALUE 9999999.99.
+           05  FILLER PIC V999   VALUE .350.
+           05  FILLER PIC 9(7)V99 VALUE 0001980.00.
+
+       01  TAX-TABLE REDEFINES TAX-TABLE-VALUES.
+           05  TAX-STATUS-ENTRY OCCURS 2 TIMES INDEXED BY TAX-STAT-IDX.
+               10  TAX-BRACKET OCCURS 6 TIMES INDEXED BY TAX-BRK-IDX.
+                   15  TB-INCOME-LOW    PIC 9(7)V99.
+                   15  TB-INCOME-HIGH   PIC 9(7)V99.
+                   15  TB-RATE          PIC V999.
+                   15  TB-BASE-TAX      PIC 9(7)V99.
