@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  DEDREC.CPY                                                   *
+      *  Deduction record - benefits, 401(k), garnishments, etc.      *
+      *  Zero or more rows per ER-ID in DEDUCTION-FILE, which must be *
+      *  sorted by DED-ID ascending to match EMPLOYEE-FILE order.     *
+      *  DED-TYPE "A" = flat amount in DED-AMOUNT; "P" = percent of   *
+      *  gross pay, expressed as e.g. 00500 for 5.00%.                *
+      *****************************************************************
+       01  DEDUCTION-RECORD.
+           05  DED-ID              PIC X(5).
+           05  FILLER              PIC X.
+           05  DED-CODE            PIC X(4).
+           05  FILLER              PIC X.
+           05  DED-TYPE            PIC X.
+               88  DED-IS-AMOUNT   VALUE "A".
+               88  DED-IS-PERCENT  VALUE "P".
+           05  FILLER              PIC X.
+           05  DED-AMOUNT          PIC 9(3)V99.
+           05  FILLER              PIC X.
+           05  DED-EFF-DATE        PIC 9(8).
+           05  FILLER              PIC X.
+           05  DED-END-DATE        PIC 9(8).
