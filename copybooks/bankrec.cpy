@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  BANKREC.CPY                                                  *
+      *  Direct-deposit bank information, one row per ER-ID in        *
+      *  BANK-FILE, sorted ascending to match EMPLOYEE-FILE order.    *
+      *  An employee with no row here is paid by other means and is  *
+      *  simply left off the ACH file.                                *
+      *****************************************************************
+       01  BANK-INFO-RECORD.
+           05  BANK-ID             PIC X(5).
+           05  FILLER              PIC X.
+           05  BANK-ROUTING        PIC 9(9).
+           05  FILLER              PIC X.
+           05  BANK-ACCOUNT        PIC X(17).
+           05  FILLER              PIC X.
+           05  BANK-ACCT-TYPE      PIC X.
+               88  BANK-CHECKING   VALUE "C".
+               88  BANK-SAVINGS    VALUE "S".
