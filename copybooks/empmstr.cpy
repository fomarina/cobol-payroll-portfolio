@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  EMPMSTR.CPY                                                  *
+      *  Effective-dated pay rate history, one row per rate change    *
+      *  per ER-ID, keyed on ID + effective date so an employee can   *
+      *  carry any number of historical rows.  EMPMAINT adds rows;    *
+      *  PAYROLL scans them for the rate in effect on the run date.   *
+      *  EM-END-DATE of 99999999 marks the currently open row - a     *
+      *  numeric high-value sentinel, since the field is PIC 9(8).    *
+      *****************************************************************
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-KEY.
+               10  EM-ID           PIC X(5).
+               10  EM-EFF-DATE     PIC 9(8).
+           05  EM-NAME             PIC X(20).
+           05  EM-RATE             PIC 9(3)V99.
+           05  EM-END-DATE         PIC 9(8).
+           05  EM-FILING-STATUS    PIC X.
+           05  EM-DEPT-CODE        PIC X(4).
