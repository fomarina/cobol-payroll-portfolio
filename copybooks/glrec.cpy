@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  GLREC.CPY                                                    *
+      *  General ledger posting line for the finance system's GL      *
+      *  import job.  One PAYROLL run produces one batch of debit/    *
+      *  credit lines: gross wage expense (debit) balanced against    *
+      *  tax withholding liability, net pay disbursement, and         *
+      *  deductions payable (credit).                                 *
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-BATCH-ID         PIC X(10).
+           05  FILLER              PIC X.
+           05  GL-RUN-DATE         PIC 9(8).
+           05  FILLER              PIC X.
+           05  GL-ACCOUNT          PIC X(10).
+           05  FILLER              PIC X.
+           05  GL-DR-CR            PIC X.
+               88  GL-IS-DEBIT     VALUE "D".
+               88  GL-IS-CREDIT    VALUE "C".
+           05  FILLER              PIC X.
+           05  GL-AMOUNT           PIC 9(9)V99.
+           05  FILLER              PIC X.
+           05  GL-DESCRIPTION      PIC X(30).
