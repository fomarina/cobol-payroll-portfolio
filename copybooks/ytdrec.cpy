@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  YTDREC.CPY                                                   *
+      *  Year-to-date accumulator record, one per employee, carried   *
+      *  in YTD-EMPLOYEE-FILE (indexed by YTD-ID) between payroll      *
+      *  runs.  PAYROLL adds each run's figures into this record;     *
+      *  YEAREND reads it to produce W-2-style totals.                *
+      *****************************************************************
+       01  YTD-EMPLOYEE-RECORD.
+           05  YTD-ID              PIC X(5).
+           05  YTD-NAME            PIC X(20).
+           05  YTD-GROSS           PIC 9(9)V99.
+           05  YTD-TAX             PIC 9(9)V99.
+           05  YTD-NET             PIC 9(9)V99.
+           05  YTD-PAY-PERIODS     PIC 9(3).
