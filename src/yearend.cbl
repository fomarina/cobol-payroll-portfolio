@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAREND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-EMPLOYEE-FILE ASSIGN TO
+               "data/ytd_employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YTD-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT W2-FILE ASSIGN TO "output/w2_totals.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD YTD-EMPLOYEE-FILE.
+       COPY "ytdrec.cpy".
+
+       FD W2-FILE.
+       01 W2-RECORD           PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF              PIC X VALUE "N".
+           88 END-OF-FILE     VALUE "Y".
+           88 NOT-END-OF-FILE VALUE "N".
+
+       01 WS-YTD-STATUS       PIC XX VALUE "00".
+
+       01 WS-GRAND-GROSS      PIC 9(10)V99 VALUE 0.
+       01 WS-GRAND-TAX        PIC 9(10)V99 VALUE 0.
+       01 WS-GRAND-NET        PIC 9(10)V99 VALUE 0.
+       01 WS-EMPLOYEE-COUNT   PIC 9(5)     VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT YTD-EMPLOYEE-FILE
+                OUTPUT W2-FILE
+
+           PERFORM WRITE-W2-HEADINGS
+
+           PERFORM UNTIL END-OF-FILE
+               READ YTD-EMPLOYEE-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-W2-LINE
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-GRAND-TOTAL
+
+           CLOSE YTD-EMPLOYEE-FILE
+                 W2-FILE
+
+           DISPLAY "W-2 totals generated in output/w2_totals.txt"
+           STOP RUN.
+
+       WRITE-W2-HEADINGS.
+           WRITE W2-RECORD FROM
+               "YEAR-END W-2 TOTALS"
+           MOVE SPACES TO W2-RECORD
+           STRING
+               "ID    NAME                 " DELIMITED BY SIZE
+               "YTD GROSS    YTD TAX      YTD NET      " DELIMITED BY
+                   SIZE
+               "PERIODS" DELIMITED BY SIZE
+               INTO W2-RECORD
+           END-STRING
+           WRITE W2-RECORD.
+
+       WRITE-W2-LINE.
+           ADD YTD-GROSS TO WS-GRAND-GROSS
+           ADD YTD-TAX TO WS-GRAND-TAX
+           ADD YTD-NET TO WS-GRAND-NET
+           ADD 1 TO WS-EMPLOYEE-COUNT
+
+           MOVE SPACES TO W2-RECORD
+           STRING
+               YTD-ID DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               YTD-NAME DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               YTD-GROSS DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               YTD-TAX DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               YTD-NET DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               YTD-PAY-PERIODS DELIMITED BY SIZE
+               INTO W2-RECORD
+           END-STRING
+
+           WRITE W2-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE SPACES TO W2-RECORD
+           STRING
+               "TOTAL " DELIMITED BY SIZE
+               WS-EMPLOYEE-COUNT DELIMITED BY SIZE
+               " EMPLOYEES   " DELIMITED BY SIZE
+               WS-GRAND-GROSS DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-GRAND-TAX DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-GRAND-NET DELIMITED BY SIZE
+               INTO W2-RECORD
+           END-STRING
+
+           WRITE W2-RECORD.
