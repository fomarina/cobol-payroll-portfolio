@@ -8,6 +8,37 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO "output/payroll_report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO
+               "output/payroll_exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-EMPLOYEE-FILE ASSIGN TO
+               "data/ytd_employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT DEDUCTION-FILE ASSIGN TO "data/deductions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO
+               "data/payroll_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT DEPT-SUMMARY-FILE ASSIGN TO
+               "output/dept_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-EXTRACT-FILE ASSIGN TO
+               "output/gl_extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BANK-FILE ASSIGN TO "data/bank_info.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACH-FILE ASSIGN TO "output/ach_file.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO
+               "data/employee_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,54 +52,514 @@
            05 ER-HOURS        PIC 9(3).
            05 FILLER          PIC X.
            05 ER-RATE         PIC 9(3)V99.
+           05 FILLER          PIC X.
+           05 ER-FILING-STATUS PIC X.
+           05 FILLER          PIC X.
+           05 ER-DEPT-CODE    PIC X(4).
 
        FD REPORT-FILE.
        01 REPORT-RECORD       PIC X(120).
 
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD    PIC X(120).
+
+       FD YTD-EMPLOYEE-FILE.
+       COPY "ytdrec.cpy".
+
+       FD DEDUCTION-FILE.
+       COPY "dedrec.cpy".
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-ID          PIC X(5).
+           05 FILLER                PIC X.
+           05 CKPT-COUNT            PIC 9(7).
+           05 FILLER                PIC X.
+      *    Running totals carried across a restart so the GL extract
+      *    and the ACH batch/file control records reflect the whole
+      *    run, not just the records processed after the resume.
+           05 CKPT-GROSS            PIC 9(9)V99.
+           05 FILLER                PIC X.
+           05 CKPT-TAX              PIC 9(9)V99.
+           05 FILLER                PIC X.
+           05 CKPT-NET              PIC 9(9)V99.
+           05 FILLER                PIC X.
+           05 CKPT-DEDUCTIONS       PIC 9(9)V99.
+           05 FILLER                PIC X.
+           05 CKPT-ACH-ENTRY-COUNT  PIC 9(6).
+           05 FILLER                PIC X.
+           05 CKPT-ACH-HASH-TOTAL   PIC 9(10).
+           05 FILLER                PIC X.
+           05 CKPT-ACH-CREDIT-TOTAL PIC 9(10)V99.
+           05 FILLER                PIC X.
+           05 CKPT-ACH-TRACE-NUMBER PIC 9(15).
+           05 FILLER                PIC X.
+           05 CKPT-ACH-TOTAL-RECS   PIC 9(6).
+           05 FILLER                PIC X.
+      *    Department subtotal table carried across a restart so the
+      *    GL summary report's per-department lines cover the whole
+      *    run, the same as its TOTAL line already does.
+           05 CKPT-DEPT-COUNT       PIC 9(2).
+           05 FILLER                PIC X.
+           05 CKPT-DEPT-ENTRY OCCURS 20 TIMES.
+               10 CKPT-DEPT-CODE    PIC X(4).
+               10 FILLER            PIC X.
+               10 CKPT-DEPT-GROSS   PIC 9(9)V99.
+               10 FILLER            PIC X.
+               10 CKPT-DEPT-TAX     PIC 9(9)V99.
+               10 FILLER            PIC X.
+               10 CKPT-DEPT-NET     PIC 9(9)V99.
+               10 FILLER            PIC X.
+
+       FD DEPT-SUMMARY-FILE.
+       01 DEPT-SUMMARY-RECORD PIC X(120).
+
+       FD GL-EXTRACT-FILE.
+       COPY "glrec.cpy".
+
+       FD BANK-FILE.
+       COPY "bankrec.cpy".
+
+       FD ACH-FILE.
+       COPY "achrec.cpy".
+
+       FD EMPLOYEE-MASTER-FILE.
+       COPY "empmstr.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-EOF              PIC X VALUE "N".
            88 END-OF-FILE     VALUE "Y".
            88 NOT-END-OF-FILE VALUE "N".
 
+       01 WS-REG-HOURS        PIC 9(3)    VALUE 0.
+       01 WS-OT-HOURS         PIC 9(3)    VALUE 0.
+       01 WS-REG-PAY          PIC 9(7)V99 VALUE 0.
+       01 WS-OT-PAY           PIC 9(7)V99 VALUE 0.
        01 WS-GROSS-PAY        PIC 9(7)V99 VALUE 0.
        01 WS-TAX              PIC 9(7)V99 VALUE 0.
        01 WS-NET-PAY          PIC 9(7)V99 VALUE 0.
 
+       01 WS-STANDARD-HOURS   PIC 9(3)    VALUE 40.
+       01 WS-OT-FACTOR        PIC 9V99    VALUE 1.50.
+       01 WS-MAX-HOURS        PIC 9(3)    VALUE 100.
+
+       01 WS-RECORD-STATUS    PIC X       VALUE "V".
+           88 VALID-RECORD    VALUE "V".
+           88 INVALID-RECORD  VALUE "R".
+       01 WS-REJECT-REASON    PIC X(60)   VALUE SPACES.
+
+       01 WS-YTD-STATUS       PIC XX      VALUE "00".
+           88 YTD-FILE-OK     VALUE "00".
+           88 YTD-FILE-MISSING VALUE "35".
+
+       01 WS-YTD-KEY-STATUS   PIC X       VALUE "N".
+           88 YTD-RECORD-FOUND VALUE "F".
+           88 YTD-RECORD-NEW   VALUE "N".
+
+       01 WS-DED-EOF          PIC X       VALUE "N".
+           88 DED-END-OF-FILE VALUE "Y".
+       01 WS-DED-AMT          PIC 9(7)V99 VALUE 0.
+       01 WS-TOTAL-DEDUCTIONS PIC 9(7)V99 VALUE 0.
+
+      *    WS-DED-TABLE-LIMIT matches WS-DED-TABLE's OCCURS and guards
+      *    PROCESS-ONE-DEDUCTION against indexing past it - real data
+      *    should never come close to ten simultaneously active
+      *    deductions for one employee.
+       01 WS-DED-TABLE-LIMIT  PIC 9(2)    VALUE 10.
+       01 WS-DED-COUNT        PIC 9(2)    VALUE 0.
+       01 WS-DED-TABLE.
+           05 WS-DED-ENTRY OCCURS 10 TIMES INDEXED BY WS-DED-IDX.
+               10 WS-DED-ENTRY-CODE PIC X(4).
+               10 WS-DED-ENTRY-AMT  PIC 9(7)V99.
+
+       01 WS-CKPT-STATUS       PIC XX     VALUE "00".
+           88 CKPT-FILE-OK     VALUE "00".
+           88 CKPT-FILE-MISSING VALUE "35".
+
+       01 WS-RUN-MODE          PIC X      VALUE "F".
+           88 FRESH-RUN        VALUE "F".
+           88 RESUMING-RUN     VALUE "R".
+
+       01 WS-LAST-CHECKPOINT-ID PIC X(5)  VALUE SPACES.
+      *    Every employee record that reaches PROCESS-EMPLOYEE posts
+      *    its REPORT-FILE line, YTD-EMPLOYEE-FILE update and ACH
+      *    entry immediately, with nothing buffered - so the
+      *    checkpoint has to be flushed just as often, right behind
+      *    it, or an abend between flushes leaves those writes on
+      *    disk with no checkpoint covering them yet. Resuming from
+      *    the older checkpoint then reprocesses that same record and
+      *    posts all three a second time - a duplicate report line,
+      *    a double YTD accumulation, and a second ACH entry for
+      *    money already paid. Keep this at 1; it is not a tuning
+      *    knob.
+       01 WS-CHECKPOINT-EVERY  PIC 9(3)   VALUE 1.
+       01 WS-SINCE-CHECKPOINT  PIC 9(3)   VALUE 0.
+       01 WS-RECORDS-PROCESSED PIC 9(7)   VALUE 0.
+
+      *    WS-DEPT-TABLE-LIMIT matches WS-DEPT-TABLE's OCCURS and
+      *    guards ACCUMULATE-DEPT-TOTALS against indexing past it -
+      *    a 21st distinct department code folds into the last slot
+      *    instead of running off the end of the table.
+       01 WS-DEPT-TABLE-LIMIT PIC 9(2)   VALUE 20.
+       01 WS-DEPT-COUNT        PIC 9(2)   VALUE 0.
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 20 TIMES INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-ENTRY-CODE  PIC X(4).
+               10 WS-DEPT-ENTRY-GROSS PIC 9(9)V99.
+               10 WS-DEPT-ENTRY-TAX   PIC 9(9)V99.
+               10 WS-DEPT-ENTRY-NET   PIC 9(9)V99.
+
+       01 WS-GRAND-GROSS       PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-TAX         PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-NET         PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-DEDUCTIONS  PIC 9(9)V99 VALUE 0.
+
+       01 WS-RUN-DATE          PIC 9(8)   VALUE 0.
+       01 WS-BATCH-ID          PIC X(10)  VALUE SPACES.
+
+       01 WS-BANK-EOF          PIC X      VALUE "N".
+           88 BANK-END-OF-FILE VALUE "Y".
+
+       01 WS-ACH-ORIGIN-DFI    PIC X(8)   VALUE "12345678".
+       01 WS-ACH-ORIGIN-ID     PIC X(10)  VALUE " 123456789".
+      *    The immediate destination is the receiving bank's own
+      *    routing number, not this company's ODFI - the two must
+      *    differ or the receiving bank's ACH operator will reject
+      *    the file outright. Carried separately from
+      *    WS-ACH-ORIGIN-ID so the two can never accidentally collapse
+      *    to the same value again.
+       01 WS-ACH-DEST-ROUTING  PIC X(10)  VALUE " 021000021".
+       01 WS-ACH-COMPANY-NAME  PIC X(16)  VALUE "ACME PAYROLL CO".
+       01 WS-ACH-COMPANY-ID    PIC X(10)  VALUE "1123456789".
+       01 WS-ACH-BATCH-NUMBER  PIC 9(7)   VALUE 1.
+       01 WS-ACH-ENTRY-COUNT   PIC 9(6)   VALUE 0.
+       01 WS-ACH-HASH-TOTAL    PIC 9(10)  VALUE 0.
+       01 WS-ACH-RDFI          PIC 9(8)   VALUE 0.
+       01 WS-ACH-CREDIT-TOTAL  PIC 9(10)V99 VALUE 0.
+       01 WS-ACH-TRACE-NUMBER  PIC 9(15)  VALUE 0.
+       01 WS-ACH-TOTAL-RECORDS PIC 9(6)   VALUE 0.
+       01 WS-ACH-BLOCK-COUNT   PIC 9(6)   VALUE 0.
+       01 WS-ACH-PAD-COUNT     PIC 9(3)   VALUE 0.
+       01 WS-ACH-PAD-RECORD    PIC X(94)  VALUE ALL "9".
+
+       01 WS-MASTER-STATUS     PIC XX     VALUE "00".
+           88 MASTER-FILE-OK      VALUE "00".
+           88 MASTER-FILE-MISSING VALUE "35".
+
+       01 WS-MASTER-EOF        PIC X      VALUE "N".
+           88 NO-MORE-MASTER-ROWS VALUE "Y".
+
+       01 WS-EFFECTIVE-RATE    PIC 9(3)V99 VALUE 0.
+      *    Filing status and department, like the pay rate itself, can
+      *    change mid-year on a rate-history row; these carry whatever
+      *    FIND-CURRENT-RATE's scan settles on, defaulting to
+      *    EMPLOYEE-FILE's own values the same way WS-EFFECTIVE-RATE
+      *    defaults to ER-RATE.
+       01 WS-EFFECTIVE-FILING-STATUS PIC X      VALUE SPACES.
+       01 WS-EFFECTIVE-DEPT-CODE     PIC X(4)   VALUE SPACES.
+       01 WS-BEST-EFF-DATE     PIC 9(8)   VALUE 0.
+       01 WS-MASTER-SCAN-COUNT PIC 9(4)   VALUE 0.
+       01 WS-MASTER-SCAN-LIMIT PIC 9(4)   VALUE 500.
+
+       COPY "taxtab.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM LOAD-CHECKPOINT
+
            OPEN INPUT EMPLOYEE-FILE
-                OUTPUT REPORT-FILE
+                INPUT DEDUCTION-FILE
 
-           WRITE REPORT-RECORD FROM
-               "PAYROLL REPORT"
-           WRITE REPORT-RECORD FROM
-               "ID    NAME                 GROSS PAY     TAX           NET PAY"
+           IF RESUMING-RUN
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               DISPLAY "Resuming after "
+                   WS-LAST-CHECKPOINT-ID
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               PERFORM WRITE-REPORT-HEADINGS
+               WRITE EXCEPTION-RECORD FROM
+                   "PAYROLL EXCEPTIONS"
+               WRITE EXCEPTION-RECORD FROM
+                   "ID    NAME                 REASON"
+           END-IF
+
+           PERFORM OPEN-YTD-FILE
+           PERFORM OPEN-MASTER-FILE
+           PERFORM READ-NEXT-DEDUCTION
+           PERFORM OPEN-ACH-FILES
 
            PERFORM UNTIL END-OF-FILE
                READ EMPLOYEE-FILE
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       PERFORM PROCESS-EMPLOYEE
+                       IF RESUMING-RUN
+                           AND ER-ID NOT > WS-LAST-CHECKPOINT-ID
+                           PERFORM SKIP-LOOKAHEAD-CURSORS
+                       ELSE
+                           PERFORM VALIDATE-EMPLOYEE
+                           IF VALID-RECORD
+                               PERFORM PROCESS-EMPLOYEE
+                           ELSE
+                               PERFORM WRITE-EXCEPTION
+                               PERFORM SKIP-LOOKAHEAD-CURSORS
+                           END-IF
+                           PERFORM WRITE-CHECKPOINT-IF-DUE
+                       END-IF
                END-READ
            END-PERFORM
 
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM WRITE-DEPT-SUMMARY-REPORT
+           PERFORM WRITE-GL-EXTRACT
+           PERFORM WRITE-ACH-TRAILER
+
            CLOSE EMPLOYEE-FILE
+                 DEDUCTION-FILE
                  REPORT-FILE
+                 EXCEPTION-FILE
+                 YTD-EMPLOYEE-FILE
+                 BANK-FILE
+                 ACH-FILE
+                 EMPLOYEE-MASTER-FILE
 
-           DISPLAY "Payroll report generated in output/payroll_report.txt"
+           DISPLAY "Report generated in output/payroll_report.txt"
            STOP RUN.
 
+       LOAD-CHECKPOINT.
+      *    If a checkpoint from an earlier, interrupted run is on
+      *    file, resume just past the last employee it completed
+      *    instead of reprocessing the whole file. The running totals
+      *    carried in the checkpoint pick up where the earlier run
+      *    left off, so the GL extract and ACH batch/file control
+      *    records this run writes still reflect the whole file, not
+      *    just the records processed after the resume.
+           SET FRESH-RUN TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LAST-ID NOT = SPACES
+                           SET RESUMING-RUN TO TRUE
+                           MOVE CKPT-LAST-ID TO WS-LAST-CHECKPOINT-ID
+                           MOVE CKPT-COUNT TO WS-RECORDS-PROCESSED
+                           MOVE CKPT-GROSS TO WS-GRAND-GROSS
+                           MOVE CKPT-TAX TO WS-GRAND-TAX
+                           MOVE CKPT-NET TO WS-GRAND-NET
+                           MOVE CKPT-DEDUCTIONS TO WS-GRAND-DEDUCTIONS
+                           MOVE CKPT-ACH-ENTRY-COUNT
+                               TO WS-ACH-ENTRY-COUNT
+                           MOVE CKPT-ACH-HASH-TOTAL
+                               TO WS-ACH-HASH-TOTAL
+                           MOVE CKPT-ACH-CREDIT-TOTAL
+                               TO WS-ACH-CREDIT-TOTAL
+                           MOVE CKPT-ACH-TRACE-NUMBER
+                               TO WS-ACH-TRACE-NUMBER
+                           MOVE CKPT-ACH-TOTAL-RECS
+                               TO WS-ACH-TOTAL-RECORDS
+                           PERFORM RESTORE-DEPT-CHECKPOINT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RESTORE-DEPT-CHECKPOINT.
+      *    Repopulate the department subtotal table from the
+      *    checkpoint so a resumed run's GL summary report covers
+      *    every department posted before the restart, not just the
+      *    ones seen again after it.
+           MOVE CKPT-DEPT-COUNT TO WS-DEPT-COUNT
+           PERFORM RESTORE-DEPT-CHECKPOINT-ENTRY
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+
+       RESTORE-DEPT-CHECKPOINT-ENTRY.
+           MOVE CKPT-DEPT-CODE (WS-DEPT-IDX)
+               TO WS-DEPT-ENTRY-CODE (WS-DEPT-IDX)
+           MOVE CKPT-DEPT-GROSS (WS-DEPT-IDX)
+               TO WS-DEPT-ENTRY-GROSS (WS-DEPT-IDX)
+           MOVE CKPT-DEPT-TAX (WS-DEPT-IDX)
+               TO WS-DEPT-ENTRY-TAX (WS-DEPT-IDX)
+           MOVE CKPT-DEPT-NET (WS-DEPT-IDX)
+               TO WS-DEPT-ENTRY-NET (WS-DEPT-IDX).
+
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-EVERY
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE ER-ID TO CKPT-LAST-ID
+               MOVE WS-RECORDS-PROCESSED TO CKPT-COUNT
+               MOVE WS-GRAND-GROSS TO CKPT-GROSS
+               MOVE WS-GRAND-TAX TO CKPT-TAX
+               MOVE WS-GRAND-NET TO CKPT-NET
+               MOVE WS-GRAND-DEDUCTIONS TO CKPT-DEDUCTIONS
+               MOVE WS-ACH-ENTRY-COUNT TO CKPT-ACH-ENTRY-COUNT
+               MOVE WS-ACH-HASH-TOTAL TO CKPT-ACH-HASH-TOTAL
+               MOVE WS-ACH-CREDIT-TOTAL TO CKPT-ACH-CREDIT-TOTAL
+               MOVE WS-ACH-TRACE-NUMBER TO CKPT-ACH-TRACE-NUMBER
+               MOVE WS-ACH-TOTAL-RECORDS TO CKPT-ACH-TOTAL-RECS
+               PERFORM SAVE-DEPT-CHECKPOINT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-DEPT-CHECKPOINT.
+           MOVE WS-DEPT-COUNT TO CKPT-DEPT-COUNT
+           PERFORM SAVE-DEPT-CHECKPOINT-ENTRY
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+
+       SAVE-DEPT-CHECKPOINT-ENTRY.
+           MOVE WS-DEPT-ENTRY-CODE (WS-DEPT-IDX)
+               TO CKPT-DEPT-CODE (WS-DEPT-IDX)
+           MOVE WS-DEPT-ENTRY-GROSS (WS-DEPT-IDX)
+               TO CKPT-DEPT-GROSS (WS-DEPT-IDX)
+           MOVE WS-DEPT-ENTRY-TAX (WS-DEPT-IDX)
+               TO CKPT-DEPT-TAX (WS-DEPT-IDX)
+           MOVE WS-DEPT-ENTRY-NET (WS-DEPT-IDX)
+               TO CKPT-DEPT-NET (WS-DEPT-IDX).
+
+       CLEAR-CHECKPOINT.
+      *    The pass finished cleanly - there is nothing left to
+      *    restart, so the checkpoint is reset for the next run.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 0 TO CKPT-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       OPEN-YTD-FILE.
+      *    First run of the year won't have a YTD file yet - create
+      *    an empty one and reopen it for update.
+           OPEN I-O YTD-EMPLOYEE-FILE
+           IF YTD-FILE-MISSING
+               OPEN OUTPUT YTD-EMPLOYEE-FILE
+               CLOSE YTD-EMPLOYEE-FILE
+               OPEN I-O YTD-EMPLOYEE-FILE
+           END-IF.
+
+       OPEN-MASTER-FILE.
+      *    First run against a new install won't have a master file
+      *    yet - create an empty one and reopen it for update, same
+      *    as the YTD file.
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           IF MASTER-FILE-MISSING
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+
+       VALIDATE-EMPLOYEE.
+      *    Reject records that would otherwise produce a bogus gross
+      *    pay line: blank ID/name, non-numeric hours/rate, or hours
+      *    over a sane weekly cap.
+           SET VALID-RECORD TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF ER-ID = SPACES OR ER-ID = "00000"
+               SET INVALID-RECORD TO TRUE
+               MOVE "MISSING OR ZERO EMPLOYEE ID" TO WS-REJECT-REASON
+           END-IF
+
+           IF VALID-RECORD AND ER-NAME = SPACES
+               SET INVALID-RECORD TO TRUE
+               MOVE "MISSING EMPLOYEE NAME" TO WS-REJECT-REASON
+           END-IF
+
+           IF VALID-RECORD AND ER-HOURS NOT NUMERIC
+               SET INVALID-RECORD TO TRUE
+               MOVE "HOURS FIELD IS NOT NUMERIC" TO WS-REJECT-REASON
+           END-IF
+
+           IF VALID-RECORD AND ER-HOURS > WS-MAX-HOURS
+               SET INVALID-RECORD TO TRUE
+               MOVE "HOURS EXCEED SANITY CAP" TO WS-REJECT-REASON
+           END-IF
+
+           IF VALID-RECORD AND ER-RATE NOT NUMERIC
+               SET INVALID-RECORD TO TRUE
+               MOVE "RATE FIELD IS NOT NUMERIC" TO WS-REJECT-REASON
+           END-IF
+
+           IF VALID-RECORD AND ER-RATE = 0
+               SET INVALID-RECORD TO TRUE
+               MOVE "PAY RATE IS ZERO" TO WS-REJECT-REASON
+           END-IF.
+
+       WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING
+               ER-ID DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               ER-NAME DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO EXCEPTION-RECORD
+           END-STRING
+
+           WRITE EXCEPTION-RECORD.
+
+       WRITE-REPORT-HEADINGS.
+           WRITE REPORT-RECORD FROM
+               "PAYROLL REPORT"
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               "ID    NAME                 " DELIMITED BY SIZE
+               "REG HRS OT HRS " DELIMITED BY SIZE
+               "REG PAY    OT PAY     " DELIMITED BY SIZE
+               "GROSS PAY   TAX        NET PAY" DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+
+       SPLIT-HOURS.
+      *    Anything over WS-STANDARD-HOURS in the week is overtime,
+      *    paid at time-and-a-half.
+           IF ER-HOURS > WS-STANDARD-HOURS
+               MOVE WS-STANDARD-HOURS TO WS-REG-HOURS
+               COMPUTE WS-OT-HOURS = ER-HOURS - WS-STANDARD-HOURS
+           ELSE
+               MOVE ER-HOURS TO WS-REG-HOURS
+               MOVE 0 TO WS-OT-HOURS
+           END-IF.
+
        PROCESS-EMPLOYEE.
-           COMPUTE WS-GROSS-PAY = ER-HOURS * ER-RATE
-           COMPUTE WS-TAX = WS-GROSS-PAY * 0.15
-           COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-TAX
+           PERFORM SPLIT-HOURS
+           PERFORM FIND-CURRENT-RATE
+           COMPUTE WS-REG-PAY = WS-REG-HOURS * WS-EFFECTIVE-RATE
+           COMPUTE WS-OT-PAY =
+               WS-OT-HOURS * WS-EFFECTIVE-RATE * WS-OT-FACTOR
+           COMPUTE WS-GROSS-PAY = WS-REG-PAY + WS-OT-PAY
+           PERFORM CALCULATE-TAX
+           PERFORM APPLY-DEDUCTIONS
+           COMPUTE WS-NET-PAY =
+               WS-GROSS-PAY - WS-TAX - WS-TOTAL-DEDUCTIONS
+           PERFORM UPDATE-YTD
+           PERFORM ACCUMULATE-DEPT-TOTALS
+           PERFORM WRITE-ACH-ENTRY-IF-MATCHED
 
+           MOVE SPACES TO REPORT-RECORD
            STRING
                ER-ID DELIMITED BY SIZE
                "   " DELIMITED BY SIZE
                ER-NAME DELIMITED BY SIZE
                "   " DELIMITED BY SIZE
+               WS-REG-HOURS DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-OT-HOURS DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-REG-PAY DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-OT-PAY DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
                WS-GROSS-PAY DELIMITED BY SIZE
                "   " DELIMITED BY SIZE
                WS-TAX DELIMITED BY SIZE
@@ -77,4 +568,481 @@
                INTO REPORT-RECORD
            END-STRING
 
+           WRITE REPORT-RECORD
+           PERFORM WRITE-DEDUCTION-LINES.
+
+       UPDATE-YTD.
+      *    Accumulate this run's figures into the employee's
+      *    year-to-date record, creating it on the employee's first
+      *    appearance in the YTD file.
+           MOVE ER-ID TO YTD-ID
+           READ YTD-EMPLOYEE-FILE
+               INVALID KEY
+                   SET YTD-RECORD-NEW TO TRUE
+               NOT INVALID KEY
+                   SET YTD-RECORD-FOUND TO TRUE
+           END-READ
+
+           IF YTD-RECORD-NEW
+               INITIALIZE YTD-EMPLOYEE-RECORD
+               MOVE ER-ID TO YTD-ID
+           END-IF
+
+           MOVE ER-NAME TO YTD-NAME
+           ADD WS-GROSS-PAY TO YTD-GROSS
+           ADD WS-TAX TO YTD-TAX
+           ADD WS-NET-PAY TO YTD-NET
+           ADD 1 TO YTD-PAY-PERIODS
+
+           IF YTD-RECORD-NEW
+               WRITE YTD-EMPLOYEE-RECORD
+           ELSE
+               REWRITE YTD-EMPLOYEE-RECORD
+           END-IF.
+
+       APPLY-DEDUCTIONS.
+      *    DEDUCTION-FILE is sorted by DED-ID to match EMPLOYEE-FILE;
+      *    consume every deduction row for this employee off the
+      *    look-ahead buffer into a table so the itemized lines can
+      *    print after (not before) the employee's summary line.
+           MOVE 0 TO WS-TOTAL-DEDUCTIONS
+           MOVE 0 TO WS-DED-COUNT
+           PERFORM PROCESS-ONE-DEDUCTION
+               UNTIL DED-END-OF-FILE OR DED-ID NOT = ER-ID.
+
+       PROCESS-ONE-DEDUCTION.
+      *    Only a deduction whose effective window covers the run
+      *    date is actually active - a not-yet-effective benefit
+      *    election or a lapsed garnishment still occupies a row in
+      *    DEDUCTION-FILE but is skipped rather than itemized.
+           IF DED-EFF-DATE <= WS-RUN-DATE
+               AND DED-END-DATE >= WS-RUN-DATE
+               IF DED-IS-PERCENT
+                   COMPUTE WS-DED-AMT ROUNDED =
+                       WS-GROSS-PAY * DED-AMOUNT / 100
+               ELSE
+                   MOVE DED-AMOUNT TO WS-DED-AMT
+               END-IF
+
+               ADD WS-DED-AMT TO WS-TOTAL-DEDUCTIONS
+      *        The net-pay total above is correct regardless; only the
+      *        itemized breakdown on the report caps out at
+      *        WS-DED-TABLE-LIMIT rows, since real employees are never
+      *        expected to carry more than a handful of active
+      *        deductions at once.
+               IF WS-DED-COUNT < WS-DED-TABLE-LIMIT
+                   ADD 1 TO WS-DED-COUNT
+                   SET WS-DED-IDX TO WS-DED-COUNT
+                   MOVE DED-CODE TO WS-DED-ENTRY-CODE (WS-DED-IDX)
+                   MOVE WS-DED-AMT TO WS-DED-ENTRY-AMT (WS-DED-IDX)
+               ELSE
+                   DISPLAY "WARNING: DEDUCTION TABLE FULL FOR "
+                       ER-ID " - " DED-CODE " NOT ITEMIZED"
+               END-IF
+           END-IF
+           PERFORM READ-NEXT-DEDUCTION.
+
+       WRITE-DEDUCTION-LINES.
+           PERFORM WRITE-ONE-DEDUCTION-LINE
+               VARYING WS-DED-IDX FROM 1 BY 1
+               UNTIL WS-DED-IDX > WS-DED-COUNT.
+
+       WRITE-ONE-DEDUCTION-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               "      DEDUCTION " DELIMITED BY SIZE
+               WS-DED-ENTRY-CODE (WS-DED-IDX) DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-DED-ENTRY-AMT (WS-DED-IDX) DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+
            WRITE REPORT-RECORD.
+
+       READ-NEXT-DEDUCTION.
+           READ DEDUCTION-FILE
+               AT END
+                   SET DED-END-OF-FILE TO TRUE
+           END-READ.
+
+       SKIP-LOOKAHEAD-CURSORS.
+      *    A rejected or checkpoint-skipped employee still occupies
+      *    its slot in the ID-ascending sequence DEDUCTION-FILE and
+      *    BANK-FILE are matched against; consume (without posting)
+      *    any rows that belong to this ID so the cursors stay lined
+      *    up for every employee still to come.
+           PERFORM READ-NEXT-DEDUCTION
+               UNTIL DED-END-OF-FILE OR DED-ID NOT = ER-ID
+           IF NOT BANK-END-OF-FILE AND BANK-ID = ER-ID
+               PERFORM READ-NEXT-BANK-RECORD
+           END-IF.
+
+       CALCULATE-TAX.
+      *    Look up the bracket table for the employee's filing status
+      *    (defaulting unrecognized codes to Single) and apply the
+      *    graduated rate for the bracket WS-GROSS-PAY falls in. Uses
+      *    WS-EFFECTIVE-FILING-STATUS, the same effective-dated value
+      *    FIND-CURRENT-RATE resolved for this pay period, not
+      *    necessarily EMPLOYEE-FILE's own ER-FILING-STATUS.
+           IF WS-EFFECTIVE-FILING-STATUS = "M"
+               SET TAX-STAT-IDX TO 2
+           ELSE
+               SET TAX-STAT-IDX TO 1
+           END-IF
+
+           SET TAX-BRK-IDX TO 1
+           PERFORM FIND-TAX-BRACKET
+               VARYING TAX-BRK-IDX FROM 1 BY 1
+               UNTIL TAX-BRK-IDX > 6
+               OR (WS-GROSS-PAY >=
+                       TB-INCOME-LOW (TAX-STAT-IDX TAX-BRK-IDX)
+               AND WS-GROSS-PAY <=
+                       TB-INCOME-HIGH (TAX-STAT-IDX TAX-BRK-IDX))
+
+           IF TAX-BRK-IDX > 6
+               SET TAX-BRK-IDX TO 6
+           END-IF
+
+           COMPUTE WS-TAX =
+               TB-BASE-TAX (TAX-STAT-IDX TAX-BRK-IDX) +
+               ((WS-GROSS-PAY -
+                   TB-INCOME-LOW (TAX-STAT-IDX TAX-BRK-IDX))
+                   * TB-RATE (TAX-STAT-IDX TAX-BRK-IDX)).
+
+       FIND-TAX-BRACKET.
+           CONTINUE.
+
+       ACCUMULATE-DEPT-TOTALS.
+      *    Roll this employee's pay into the running subtotal for
+      *    WS-EFFECTIVE-DEPT-CODE - the effective-dated department
+      *    FIND-CURRENT-RATE resolved for this pay period, not
+      *    necessarily EMPLOYEE-FILE's own ER-DEPT-CODE - adding a new
+      *    table entry the first time a department code is seen, plus
+      *    the company-wide grand total for the GL summary report.
+           SET WS-DEPT-IDX TO 1
+           PERFORM FIND-DEPT-ENTRY
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               OR WS-DEPT-ENTRY-CODE (WS-DEPT-IDX)
+                   = WS-EFFECTIVE-DEPT-CODE
+
+           IF WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DEPT-COUNT < WS-DEPT-TABLE-LIMIT
+                   ADD 1 TO WS-DEPT-COUNT
+                   SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                   MOVE WS-EFFECTIVE-DEPT-CODE
+                       TO WS-DEPT-ENTRY-CODE (WS-DEPT-IDX)
+                   MOVE 0 TO WS-DEPT-ENTRY-GROSS (WS-DEPT-IDX)
+                   MOVE 0 TO WS-DEPT-ENTRY-TAX (WS-DEPT-IDX)
+                   MOVE 0 TO WS-DEPT-ENTRY-NET (WS-DEPT-IDX)
+               ELSE
+      *            A 21st distinct department code has no slot of its
+      *            own; fold it into the last slot rather than index
+      *            past the table, so the grand total still foots even
+      *            though that one slot's subtotal is now a mix of two
+      *            departments.
+                   SET WS-DEPT-IDX TO WS-DEPT-TABLE-LIMIT
+                   DISPLAY "WARNING: DEPARTMENT TABLE FULL - "
+                       WS-EFFECTIVE-DEPT-CODE " FOLDED INTO LAST SLOT"
+               END-IF
+           END-IF
+
+           ADD WS-GROSS-PAY TO WS-DEPT-ENTRY-GROSS (WS-DEPT-IDX)
+           ADD WS-TAX TO WS-DEPT-ENTRY-TAX (WS-DEPT-IDX)
+           ADD WS-NET-PAY TO WS-DEPT-ENTRY-NET (WS-DEPT-IDX)
+
+           ADD WS-GROSS-PAY TO WS-GRAND-GROSS
+           ADD WS-TAX TO WS-GRAND-TAX
+           ADD WS-NET-PAY TO WS-GRAND-NET
+           ADD WS-TOTAL-DEDUCTIONS TO WS-GRAND-DEDUCTIONS.
+
+       FIND-DEPT-ENTRY.
+           CONTINUE.
+
+       WRITE-DEPT-SUMMARY-REPORT.
+      *    One line per department with gross/tax/net subtotals and
+      *    a company-wide grand total, so Finance can post to the GL
+      *    without re-keying the detail report. Reflects only the
+      *    employees carried in this pass (see restart notes).
+           OPEN OUTPUT DEPT-SUMMARY-FILE
+           WRITE DEPT-SUMMARY-RECORD FROM
+               "DEPARTMENT SUMMARY"
+           MOVE SPACES TO DEPT-SUMMARY-RECORD
+           STRING
+               "DEPT   GROSS PAY     TAX           " DELIMITED BY SIZE
+               "NET PAY" DELIMITED BY SIZE
+               INTO DEPT-SUMMARY-RECORD
+           END-STRING
+           WRITE DEPT-SUMMARY-RECORD
+
+           PERFORM WRITE-ONE-DEPT-LINE
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+
+           MOVE SPACES TO DEPT-SUMMARY-RECORD
+           STRING
+               "TOTAL  " DELIMITED BY SIZE
+               WS-GRAND-GROSS DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-GRAND-TAX DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-GRAND-NET DELIMITED BY SIZE
+               INTO DEPT-SUMMARY-RECORD
+           END-STRING
+           WRITE DEPT-SUMMARY-RECORD
+
+           CLOSE DEPT-SUMMARY-FILE.
+
+       WRITE-ONE-DEPT-LINE.
+           MOVE SPACES TO DEPT-SUMMARY-RECORD
+           STRING
+               WS-DEPT-ENTRY-CODE (WS-DEPT-IDX) DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-DEPT-ENTRY-GROSS (WS-DEPT-IDX) DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-DEPT-ENTRY-TAX (WS-DEPT-IDX) DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-DEPT-ENTRY-NET (WS-DEPT-IDX) DELIMITED BY SIZE
+               INTO DEPT-SUMMARY-RECORD
+           END-STRING
+           WRITE DEPT-SUMMARY-RECORD.
+
+       WRITE-GL-EXTRACT.
+      *    Machine-readable debit/credit lines for the GL import job:
+      *    gross wages expensed (debit) against tax withheld, net pay
+      *    disbursed, and non-tax deductions held for the benefit and
+      *    garnishment carriers (all credit), tagged with today's
+      *    date and a batch ID so Finance can post without retyping
+      *    totals. The four lines foot to zero every run.
+           STRING
+               WS-RUN-DATE DELIMITED BY SIZE
+               "01" DELIMITED BY SIZE
+               INTO WS-BATCH-ID
+           END-STRING
+
+           OPEN OUTPUT GL-EXTRACT-FILE
+
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           MOVE WS-BATCH-ID TO GL-BATCH-ID
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE "5010" TO GL-ACCOUNT
+           SET GL-IS-DEBIT TO TRUE
+           MOVE WS-GRAND-GROSS TO GL-AMOUNT
+           MOVE "GROSS WAGE EXPENSE" TO GL-DESCRIPTION
+           WRITE GL-EXTRACT-RECORD
+
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           MOVE WS-BATCH-ID TO GL-BATCH-ID
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE "2210" TO GL-ACCOUNT
+           SET GL-IS-CREDIT TO TRUE
+           MOVE WS-GRAND-TAX TO GL-AMOUNT
+           MOVE "TAX WITHHOLDING LIABILITY" TO GL-DESCRIPTION
+           WRITE GL-EXTRACT-RECORD
+
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           MOVE WS-BATCH-ID TO GL-BATCH-ID
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE "2100" TO GL-ACCOUNT
+           SET GL-IS-CREDIT TO TRUE
+           MOVE WS-GRAND-NET TO GL-AMOUNT
+           MOVE "NET PAY DISBURSEMENT" TO GL-DESCRIPTION
+           WRITE GL-EXTRACT-RECORD
+
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           MOVE WS-BATCH-ID TO GL-BATCH-ID
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE "2300" TO GL-ACCOUNT
+           SET GL-IS-CREDIT TO TRUE
+           MOVE WS-GRAND-DEDUCTIONS TO GL-AMOUNT
+           MOVE "DEDUCTIONS PAYABLE" TO GL-DESCRIPTION
+           WRITE GL-EXTRACT-RECORD
+
+           CLOSE GL-EXTRACT-FILE.
+
+       OPEN-ACH-FILES.
+      *    BANK-FILE supplies routing/account numbers keyed by
+      *    ER-ID; ACH-FILE is the NACHA-style file this run builds
+      *    from WS-NET-PAY, starting with the file and batch headers
+      *    the entry detail records ride between. A resumed run
+      *    extends the ACH file an earlier, interrupted run already
+      *    started instead of truncating it - the file and batch
+      *    headers only get written once, at the very start of the
+      *    file.
+           OPEN INPUT BANK-FILE
+           IF RESUMING-RUN
+               OPEN EXTEND ACH-FILE
+           ELSE
+               OPEN OUTPUT ACH-FILE
+           END-IF
+           PERFORM READ-NEXT-BANK-RECORD
+
+           IF NOT RESUMING-RUN
+               MOVE SPACES TO ACH-RECORD
+               MOVE "1" TO FH-RECORD-TYPE
+               MOVE "01" TO FH-PRIORITY-CODE
+               MOVE WS-ACH-DEST-ROUTING TO FH-DEST-ROUTING
+               MOVE WS-ACH-ORIGIN-ID TO FH-ORIGIN-ID
+               MOVE WS-RUN-DATE(3:6) TO FH-CREATION-DATE
+               MOVE 0 TO FH-CREATION-TIME
+               MOVE "A" TO FH-FILE-ID-MODIFIER
+               MOVE "094" TO FH-RECORD-SIZE
+               MOVE "10" TO FH-BLOCKING-FACTOR
+               MOVE "1" TO FH-FORMAT-CODE
+               MOVE WS-ACH-COMPANY-NAME TO FH-DEST-NAME
+               MOVE WS-ACH-COMPANY-NAME TO FH-ORIGIN-NAME
+               WRITE ACH-RECORD
+               ADD 1 TO WS-ACH-TOTAL-RECORDS
+
+               MOVE SPACES TO ACH-RECORD
+               MOVE "5" TO BH-RECORD-TYPE
+               MOVE "220" TO BH-SERVICE-CLASS
+               MOVE WS-ACH-COMPANY-NAME TO BH-COMPANY-NAME
+               MOVE WS-ACH-COMPANY-ID TO BH-COMPANY-ID
+               MOVE "PPD" TO BH-SEC-CODE
+               MOVE "PAYROLL" TO BH-ENTRY-DESC
+               MOVE WS-RUN-DATE(3:6) TO BH-EFFECTIVE-DATE
+               MOVE "1" TO BH-ORIGINATOR-STAT
+               MOVE WS-ACH-ORIGIN-DFI TO BH-ORIGIN-DFI
+               MOVE WS-ACH-BATCH-NUMBER TO BH-BATCH-NUMBER
+               WRITE ACH-RECORD
+               ADD 1 TO WS-ACH-TOTAL-RECORDS
+           END-IF.
+
+       READ-NEXT-BANK-RECORD.
+           READ BANK-FILE
+               AT END
+                   SET BANK-END-OF-FILE TO TRUE
+           END-READ.
+
+       WRITE-ACH-ENTRY-IF-MATCHED.
+      *    BANK-FILE is sorted by BANK-ID to match EMPLOYEE-FILE; an
+      *    employee with no matching row simply gets no ACH entry.
+           IF NOT BANK-END-OF-FILE AND BANK-ID = ER-ID
+               PERFORM WRITE-ACH-DETAIL-LINE
+               PERFORM READ-NEXT-BANK-RECORD
+           END-IF.
+
+       WRITE-ACH-DETAIL-LINE.
+           ADD 1 TO WS-ACH-ENTRY-COUNT
+           ADD 1 TO WS-ACH-TRACE-NUMBER
+           ADD WS-NET-PAY TO WS-ACH-CREDIT-TOTAL
+
+           MOVE SPACES TO ACH-RECORD
+           MOVE "6" TO ED-RECORD-TYPE
+           IF BANK-SAVINGS
+               MOVE "32" TO ED-TRANSACTION-CODE
+           ELSE
+               MOVE "22" TO ED-TRANSACTION-CODE
+           END-IF
+           MOVE BANK-ROUTING TO ED-RECEIVING-DFI
+      *    The Entry Hash totals the 8-digit Receiving DFI identifiers
+      *    actually carried in the entry-detail records, not the
+      *    9-digit routing number the check digit is split off of -
+      *    a receiver re-summing ED-RECEIVING-DFI to validate
+      *    BC-ENTRY-HASH/FC-ENTRY-HASH needs the two to agree.
+           MOVE BANK-ROUTING(1:8) TO WS-ACH-RDFI
+           ADD WS-ACH-RDFI TO WS-ACH-HASH-TOTAL
+           MOVE BANK-ROUTING(9:1) TO ED-CHECK-DIGIT
+           MOVE BANK-ACCOUNT TO ED-DFI-ACCOUNT
+           MOVE WS-NET-PAY TO ED-AMOUNT
+           MOVE ER-ID TO ED-INDIVIDUAL-ID
+           MOVE ER-NAME TO ED-INDIVIDUAL-NAME
+           MOVE "0" TO ED-ADDENDA-IND
+           MOVE WS-ACH-TRACE-NUMBER TO ED-TRACE-NUMBER
+           WRITE ACH-RECORD
+           ADD 1 TO WS-ACH-TOTAL-RECORDS.
+
+       WRITE-ACH-TRAILER.
+      *    Batch and file control records total up the entries this
+      *    run wrote, then the file is padded with all-"9" filler
+      *    records out to a full ten-record block, same as any other
+      *    NACHA file.
+           MOVE SPACES TO ACH-RECORD
+           MOVE "8" TO BC-RECORD-TYPE
+           MOVE "220" TO BC-SERVICE-CLASS
+           MOVE WS-ACH-ENTRY-COUNT TO BC-ENTRY-COUNT
+           MOVE WS-ACH-HASH-TOTAL TO BC-ENTRY-HASH
+           MOVE 0 TO BC-TOTAL-DEBIT
+           MOVE WS-ACH-CREDIT-TOTAL TO BC-TOTAL-CREDIT
+           MOVE WS-ACH-COMPANY-ID TO BC-COMPANY-ID
+           MOVE WS-ACH-ORIGIN-DFI TO BC-ORIGIN-DFI
+           MOVE WS-ACH-BATCH-NUMBER TO BC-BATCH-NUMBER
+           WRITE ACH-RECORD
+           ADD 1 TO WS-ACH-TOTAL-RECORDS
+
+           MOVE SPACES TO ACH-RECORD
+           MOVE "9" TO FC-RECORD-TYPE
+           MOVE 1 TO FC-BATCH-COUNT
+           MOVE WS-ACH-ENTRY-COUNT TO FC-ENTRY-COUNT
+           MOVE WS-ACH-HASH-TOTAL TO FC-ENTRY-HASH
+           MOVE 0 TO FC-TOTAL-DEBIT
+           MOVE WS-ACH-CREDIT-TOTAL TO FC-TOTAL-CREDIT
+           ADD 1 TO WS-ACH-TOTAL-RECORDS
+           DIVIDE WS-ACH-TOTAL-RECORDS BY 10
+               GIVING WS-ACH-BLOCK-COUNT
+               REMAINDER WS-ACH-PAD-COUNT
+           IF WS-ACH-PAD-COUNT > 0
+               ADD 1 TO WS-ACH-BLOCK-COUNT
+               COMPUTE WS-ACH-PAD-COUNT = 10 - WS-ACH-PAD-COUNT
+           END-IF
+           MOVE WS-ACH-BLOCK-COUNT TO FC-BLOCK-COUNT
+           WRITE ACH-RECORD
+
+           PERFORM WRITE-ACH-PAD-LINE
+               VARYING WS-ACH-PAD-COUNT FROM WS-ACH-PAD-COUNT BY -1
+               UNTIL WS-ACH-PAD-COUNT <= 0.
+
+       WRITE-ACH-PAD-LINE.
+           MOVE WS-ACH-PAD-RECORD TO ACH-RECORD
+           WRITE ACH-RECORD.
+
+       FIND-CURRENT-RATE.
+      *    Scan EMPLOYEE-MASTER-FILE's rate history for this ER-ID
+      *    and keep the row with the latest EM-EFF-DATE not after the
+      *    run date - that is the rate in effect for this pay period.
+      *    An employee with no master history at all still gets paid
+      *    off EMPLOYEE-FILE's own ER-RATE, so a partially-migrated
+      *    roster keeps working.
+           MOVE ER-RATE TO WS-EFFECTIVE-RATE
+           MOVE ER-FILING-STATUS TO WS-EFFECTIVE-FILING-STATUS
+           MOVE ER-DEPT-CODE TO WS-EFFECTIVE-DEPT-CODE
+           MOVE 0 TO WS-BEST-EFF-DATE
+           MOVE 0 TO WS-MASTER-SCAN-COUNT
+           MOVE "N" TO WS-MASTER-EOF
+
+           MOVE ER-ID TO EM-ID
+           MOVE 0 TO EM-EFF-DATE
+           START EMPLOYEE-MASTER-FILE KEY IS NOT LESS THAN EM-KEY
+               INVALID KEY
+                   SET NO-MORE-MASTER-ROWS TO TRUE
+           END-START
+
+      *    WS-MASTER-SCAN-LIMIT is a belt-and-suspenders cap on rows
+      *    scanned per employee - no real rate history gets anywhere
+      *    close to it, it just keeps a corrupt or non-ascending
+      *    master file from turning this into a runaway loop.
+           PERFORM SCAN-MASTER-ROW
+               UNTIL NO-MORE-MASTER-ROWS
+               OR WS-MASTER-SCAN-COUNT > WS-MASTER-SCAN-LIMIT.
+
+       SCAN-MASTER-ROW.
+           ADD 1 TO WS-MASTER-SCAN-COUNT
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   SET NO-MORE-MASTER-ROWS TO TRUE
+               NOT AT END
+                   IF EM-ID NOT = ER-ID
+                       SET NO-MORE-MASTER-ROWS TO TRUE
+                   ELSE
+                       IF EM-EFF-DATE <= WS-RUN-DATE
+                           AND EM-END-DATE >= WS-RUN-DATE
+                           AND EM-EFF-DATE >= WS-BEST-EFF-DATE
+                           MOVE EM-EFF-DATE TO WS-BEST-EFF-DATE
+                           MOVE EM-RATE TO WS-EFFECTIVE-RATE
+                           MOVE EM-FILING-STATUS
+                               TO WS-EFFECTIVE-FILING-STATUS
+                           MOVE EM-DEPT-CODE TO WS-EFFECTIVE-DEPT-CODE
+                       END-IF
+                   END-IF
+           END-READ.
