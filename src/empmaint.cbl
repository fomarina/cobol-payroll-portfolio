@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-CHANGE-FILE ASSIGN TO
+               "data/rate_changes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO
+               "data/employee_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT MAINT-LOG-FILE ASSIGN TO
+               "output/empmaint_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD RATE-CHANGE-FILE.
+       01 RATE-CHANGE-RECORD.
+           05 RC-ID               PIC X(5).
+           05 FILLER               PIC X.
+           05 RC-EFF-DATE          PIC 9(8).
+           05 FILLER               PIC X.
+           05 RC-NAME              PIC X(20).
+           05 FILLER               PIC X.
+           05 RC-RATE              PIC 9(3)V99.
+           05 FILLER               PIC X.
+           05 RC-END-DATE          PIC 9(8).
+           05 FILLER               PIC X.
+           05 RC-FILING-STATUS     PIC X.
+           05 FILLER               PIC X.
+           05 RC-DEPT-CODE         PIC X(4).
+
+       FD EMPLOYEE-MASTER-FILE.
+       COPY "empmstr.cpy".
+
+       FD MAINT-LOG-FILE.
+       01 MAINT-LOG-RECORD        PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                  PIC X       VALUE "N".
+           88 END-OF-FILE         VALUE "Y".
+
+       01 WS-MASTER-STATUS        PIC XX      VALUE "00".
+           88 MASTER-FILE-OK      VALUE "00".
+           88 MASTER-FILE-MISSING VALUE "35".
+           88 WRITE-OK            VALUE "00".
+           88 DUPLICATE-KEY       VALUE "22".
+
+       01 WS-ROWS-ADDED           PIC 9(5)    VALUE 0.
+       01 WS-ROWS-REJECTED        PIC 9(5)    VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT RATE-CHANGE-FILE
+           OPEN OUTPUT MAINT-LOG-FILE
+           PERFORM OPEN-MASTER-FILE
+
+           WRITE MAINT-LOG-RECORD FROM
+               "EMPLOYEE MASTER MAINTENANCE LOG"
+
+           PERFORM UNTIL END-OF-FILE
+               READ RATE-CHANGE-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM APPLY-RATE-CHANGE
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-MAINT-SUMMARY
+
+           CLOSE RATE-CHANGE-FILE
+                 EMPLOYEE-MASTER-FILE
+                 MAINT-LOG-FILE
+
+           DISPLAY "Master file updated - see "
+               "output/empmaint_log.txt"
+           STOP RUN.
+
+       OPEN-MASTER-FILE.
+      *    First run against a new install won't have a master file
+      *    yet - create an empty one and reopen it for update.
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           IF MASTER-FILE-MISSING
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+
+       APPLY-RATE-CHANGE.
+      *    Every rate change is a new history row keyed by ID plus
+      *    its own effective date, so PAYROLL can always find the
+      *    rate that applied on any given pay period without earlier
+      *    rows ever being overwritten. A duplicate ID/effective-date
+      *    pair (the same change submitted twice) is rejected to the
+      *    log instead of clobbering the row already on file.
+           MOVE RC-ID TO EM-ID
+           MOVE RC-EFF-DATE TO EM-EFF-DATE
+           MOVE RC-NAME TO EM-NAME
+           MOVE RC-RATE TO EM-RATE
+           MOVE RC-END-DATE TO EM-END-DATE
+           MOVE RC-FILING-STATUS TO EM-FILING-STATUS
+           MOVE RC-DEPT-CODE TO EM-DEPT-CODE
+
+           WRITE EMPLOYEE-MASTER-RECORD
+
+           IF WRITE-OK
+               ADD 1 TO WS-ROWS-ADDED
+               PERFORM LOG-RATE-CHANGE-ADDED
+           ELSE
+               ADD 1 TO WS-ROWS-REJECTED
+               PERFORM LOG-RATE-CHANGE-REJECTED
+           END-IF.
+
+       LOG-RATE-CHANGE-ADDED.
+           MOVE SPACES TO MAINT-LOG-RECORD
+           STRING
+               "ADDED  " DELIMITED BY SIZE
+               RC-ID DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               RC-EFF-DATE DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               RC-RATE DELIMITED BY SIZE
+               INTO MAINT-LOG-RECORD
+           END-STRING
+           WRITE MAINT-LOG-RECORD.
+
+       LOG-RATE-CHANGE-REJECTED.
+      *    DUPLICATE-KEY is the only rejection we expect from a
+      *    well-formed input file, but the actual file status is
+      *    always logged too so any other I/O error shows up as
+      *    itself instead of being mislabeled a duplicate.
+           MOVE SPACES TO MAINT-LOG-RECORD
+           IF DUPLICATE-KEY
+               STRING
+                   "REJECT " DELIMITED BY SIZE
+                   RC-ID DELIMITED BY SIZE
+                   "   " DELIMITED BY SIZE
+                   RC-EFF-DATE DELIMITED BY SIZE
+                   "   DUPLICATE EFFECTIVE DATE" DELIMITED BY SIZE
+                   INTO MAINT-LOG-RECORD
+               END-STRING
+           ELSE
+               STRING
+                   "REJECT " DELIMITED BY SIZE
+                   RC-ID DELIMITED BY SIZE
+                   "   " DELIMITED BY SIZE
+                   RC-EFF-DATE DELIMITED BY SIZE
+                   "   FILE STATUS " DELIMITED BY SIZE
+                   WS-MASTER-STATUS DELIMITED BY SIZE
+                   INTO MAINT-LOG-RECORD
+               END-STRING
+           END-IF
+           WRITE MAINT-LOG-RECORD.
+
+       WRITE-MAINT-SUMMARY.
+           MOVE SPACES TO MAINT-LOG-RECORD
+           STRING
+               "TOTAL ADDED " DELIMITED BY SIZE
+               WS-ROWS-ADDED DELIMITED BY SIZE
+               "   REJECTED " DELIMITED BY SIZE
+               WS-ROWS-REJECTED DELIMITED BY SIZE
+               INTO MAINT-LOG-RECORD
+           END-STRING
+           WRITE MAINT-LOG-RECORD.
